@@ -0,0 +1,38 @@
+      * CTLMAP - symbolic map generated from mapset CTLMAPS (ctlmap.bms)
+      * CTLMAPI is the inbound (RECEIVE MAP) record, CTLMAPO the
+      * outbound (SEND MAP) record; both redefine the same TIOA layout.
+       01  CTLMAPI.
+           02  FILLER                  PIC X(12).
+           02  SYSIDL                  PIC S9(4) COMP.
+           02  SYSIDF                  PIC X.
+           02  FILLER REDEFINES SYSIDF PIC X.
+           02  SYSIDI                  PIC X(10).
+           02  EFDATEL                 PIC S9(4) COMP.
+           02  EFDATEF                 PIC X.
+           02  FILLER REDEFINES EFDATEF PIC X.
+           02  EFDATEI                 PIC X(08).
+           02  CKPTIVLL                PIC S9(4) COMP.
+           02  CKPTIVLF                PIC X.
+           02  FILLER REDEFINES CKPTIVLF PIC X.
+           02  CKPTIVLI                PIC X(04).
+           02  RESTKEYL                PIC S9(4) COMP.
+           02  RESTKEYF                PIC X.
+           02  FILLER REDEFINES RESTKEYF PIC X.
+           02  RESTKEYI                PIC X(10).
+           02  MSGL                    PIC S9(4) COMP.
+           02  MSGF                    PIC X.
+           02  FILLER REDEFINES MSGF   PIC X.
+           02  MSGI                    PIC X(60).
+
+       01  CTLMAPO REDEFINES CTLMAPI.
+           02  FILLER                  PIC X(12).
+           02  FILLER                  PIC X(03).
+           02  SYSIDO                  PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  EFDATEO                 PIC X(08).
+           02  FILLER                  PIC X(03).
+           02  CKPTIVLO                PIC X(04).
+           02  FILLER                  PIC X(03).
+           02  RESTKEYO                PIC X(10).
+           02  FILLER                  PIC X(03).
+           02  MSGO                    PIC X(60).
