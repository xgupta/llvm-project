@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+      * RECONCIL - reads the compile/version extract feed (PGMXTR,
+      * see MAIN's WRITE-EXTRACT-RECORD) for PROD and TEST and
+      * reports, per PROGRAM-ID, any mismatch in WHEN-COMPILED
+      * timestamp or GLB system-id tag, plus any PROD program with
+      * no corresponding TEST entry. RETURN-CODE is non-zero when
+      * any exception is written, so the JCL step can flag it.
+      *
+      * PGMXTR is append-only (MAIN's WRITE-EXTRACT-RECORD opens
+      * EXTEND every run, and the JCL's PGMXTR DD is DISP=MOD), so
+      * both feeds accumulate one record per PROGRAM-ID per run, not
+      * a current snapshot. LOAD-TEST-TABLE/LOAD-PROD-TABLE keep only
+      * the most recently read record per PROGRAM-ID (overwriting the
+      * table slot for a PROGRAM-ID already seen) so comparison runs
+      * against the latest compile on each side instead of its whole
+      * history.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROD-EXTRACT ASSIGN TO PGMXTRP
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TEST-EXTRACT ASSIGN TO PGMXTRT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-REPORT ASSIGN TO RECRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROD-EXTRACT
+           RECORDING MODE IS F.
+           COPY PGMXTR REPLACING EXTRACT-REC BY PROD-EXTRACT-REC.
+
+       FD  TEST-EXTRACT
+           RECORDING MODE IS F.
+           COPY PGMXTR REPLACING EXTRACT-REC BY TEST-EXTRACT-REC.
+
+       FD  RECON-REPORT
+           RECORDING MODE IS F.
+       01  RECON-LINE                  PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       77  WS-PROD-EOF                 PIC X VALUE "N".
+       77  WS-TEST-EOF                 PIC X VALUE "N".
+       77  WS-MATCH-FOUND              PIC X VALUE "N".
+       77  WS-MISMATCH-COUNT           PIC 9(05) COMP VALUE 0.
+       77  WS-IDX                      PIC 9(05) COMP VALUE 0.
+       77  WS-FOUND-IDX                PIC 9(05) COMP VALUE 0.
+       77  WS-TEST-COUNT               PIC 9(05) COMP VALUE 0.
+       77  WS-TEST-SKIPPED             PIC 9(05) COMP VALUE 0.
+       77  WS-PROD-COUNT               PIC 9(05) COMP VALUE 0.
+       77  WS-PROD-SKIPPED             PIC 9(05) COMP VALUE 0.
+       77  WS-PROD-IDX                 PIC 9(05) COMP VALUE 0.
+       77  WS-SKIPPED-LABEL            PIC X(06).
+       77  WS-SKIPPED-COUNT            PIC 9(05) COMP.
+       77  WS-SKIPPED-COUNT-ED         PIC Z(4)9.
+
+       01  TEST-TABLE-AREA.
+           05  TEST-ENTRY OCCURS 2000 TIMES.
+               10  TEST-PROGRAM-ID     PIC X(08).
+               10  TEST-COMPILE-STAMP  PIC X(16).
+               10  TEST-SYSTEM-ID      PIC X(10).
+
+       01  PROD-TABLE-AREA.
+           05  PROD-ENTRY OCCURS 2000 TIMES.
+               10  PROD-PROGRAM-ID     PIC X(08).
+               10  PROD-COMPILE-STAMP  PIC X(16).
+               10  PROD-SYSTEM-ID      PIC X(10).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           PERFORM LOAD-TEST-TABLE
+           PERFORM LOAD-PROD-TABLE
+           OPEN OUTPUT RECON-REPORT
+           PERFORM WRITE-REPORT-HEADER
+           IF WS-TEST-SKIPPED > 0
+               MOVE "TEST  " TO WS-SKIPPED-LABEL
+               MOVE WS-TEST-SKIPPED TO WS-SKIPPED-COUNT
+               PERFORM WRITE-SKIPPED-WARNING
+               ADD WS-TEST-SKIPPED TO WS-MISMATCH-COUNT
+           END-IF
+           IF WS-PROD-SKIPPED > 0
+               MOVE "PROD  " TO WS-SKIPPED-LABEL
+               MOVE WS-PROD-SKIPPED TO WS-SKIPPED-COUNT
+               PERFORM WRITE-SKIPPED-WARNING
+               ADD WS-PROD-SKIPPED TO WS-MISMATCH-COUNT
+           END-IF
+           PERFORM VARYING WS-PROD-IDX FROM 1 BY 1
+                   UNTIL WS-PROD-IDX > WS-PROD-COUNT
+               PERFORM COMPARE-ONE-PROGRAM
+           END-PERFORM
+           CLOSE RECON-REPORT
+           IF WS-MISMATCH-COUNT > 0
+               MOVE 8 TO RETURN-CODE
+           END-IF
+       STOP RUN.
+
+       LOAD-TEST-TABLE.
+           OPEN INPUT TEST-EXTRACT
+           PERFORM READ-TEST
+           PERFORM UNTIL WS-TEST-EOF = "Y"
+               PERFORM FIND-TEST-ENTRY
+               IF WS-FOUND-IDX > 0
+                   MOVE EXT-COMPILE-STAMP OF TEST-EXTRACT-REC
+                       TO TEST-COMPILE-STAMP(WS-FOUND-IDX)
+                   MOVE EXT-SYSTEM-ID OF TEST-EXTRACT-REC
+                       TO TEST-SYSTEM-ID(WS-FOUND-IDX)
+               ELSE
+                   IF WS-TEST-COUNT < 2000
+                       ADD 1 TO WS-TEST-COUNT
+                       MOVE EXT-PROGRAM-ID OF TEST-EXTRACT-REC
+                           TO TEST-PROGRAM-ID(WS-TEST-COUNT)
+                       MOVE EXT-COMPILE-STAMP OF TEST-EXTRACT-REC
+                           TO TEST-COMPILE-STAMP(WS-TEST-COUNT)
+                       MOVE EXT-SYSTEM-ID OF TEST-EXTRACT-REC
+                           TO TEST-SYSTEM-ID(WS-TEST-COUNT)
+                   ELSE
+                       ADD 1 TO WS-TEST-SKIPPED
+                   END-IF
+               END-IF
+               PERFORM READ-TEST
+           END-PERFORM
+           CLOSE TEST-EXTRACT.
+
+       FIND-TEST-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TEST-COUNT
+               IF TEST-PROGRAM-ID(WS-IDX) =
+                       EXT-PROGRAM-ID OF TEST-EXTRACT-REC
+                   MOVE WS-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       LOAD-PROD-TABLE.
+           OPEN INPUT PROD-EXTRACT
+           PERFORM READ-PROD
+           PERFORM UNTIL WS-PROD-EOF = "Y"
+               PERFORM FIND-PROD-ENTRY
+               IF WS-FOUND-IDX > 0
+                   MOVE EXT-COMPILE-STAMP OF PROD-EXTRACT-REC
+                       TO PROD-COMPILE-STAMP(WS-FOUND-IDX)
+                   MOVE EXT-SYSTEM-ID OF PROD-EXTRACT-REC
+                       TO PROD-SYSTEM-ID(WS-FOUND-IDX)
+               ELSE
+                   IF WS-PROD-COUNT < 2000
+                       ADD 1 TO WS-PROD-COUNT
+                       MOVE EXT-PROGRAM-ID OF PROD-EXTRACT-REC
+                           TO PROD-PROGRAM-ID(WS-PROD-COUNT)
+                       MOVE EXT-COMPILE-STAMP OF PROD-EXTRACT-REC
+                           TO PROD-COMPILE-STAMP(WS-PROD-COUNT)
+                       MOVE EXT-SYSTEM-ID OF PROD-EXTRACT-REC
+                           TO PROD-SYSTEM-ID(WS-PROD-COUNT)
+                   ELSE
+                       ADD 1 TO WS-PROD-SKIPPED
+                   END-IF
+               END-IF
+               PERFORM READ-PROD
+           END-PERFORM
+           CLOSE PROD-EXTRACT.
+
+       FIND-PROD-ENTRY.
+           MOVE 0 TO WS-FOUND-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-PROD-COUNT
+               IF PROD-PROGRAM-ID(WS-IDX) =
+                       EXT-PROGRAM-ID OF PROD-EXTRACT-REC
+                   MOVE WS-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+       READ-TEST.
+           READ TEST-EXTRACT
+               AT END
+                   MOVE "Y" TO WS-TEST-EOF
+           END-READ.
+
+       READ-PROD.
+           READ PROD-EXTRACT
+               AT END
+                   MOVE "Y" TO WS-PROD-EOF
+           END-READ.
+
+       COMPARE-ONE-PROGRAM.
+           MOVE "N" TO WS-MATCH-FOUND
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-TEST-COUNT
+               IF TEST-PROGRAM-ID(WS-IDX) = PROD-PROGRAM-ID(WS-PROD-IDX)
+                   MOVE "Y" TO WS-MATCH-FOUND
+                   IF TEST-COMPILE-STAMP(WS-IDX) NOT =
+                           PROD-COMPILE-STAMP(WS-PROD-IDX)
+                      OR TEST-SYSTEM-ID(WS-IDX) NOT =
+                           PROD-SYSTEM-ID(WS-PROD-IDX)
+                       ADD 1 TO WS-MISMATCH-COUNT
+                       PERFORM WRITE-MISMATCH-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-MATCH-FOUND = "N"
+               ADD 1 TO WS-MISMATCH-COUNT
+               PERFORM WRITE-NOTFOUND-LINE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO RECON-LINE
+           WRITE RECON-LINE AFTER ADVANCING PAGE
+           MOVE SPACES TO RECON-LINE
+           STRING "PROD-VS-TEST COMPILE RECONCILIATION"
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE AFTER ADVANCING 2 LINES.
+
+       WRITE-SKIPPED-WARNING.
+           MOVE WS-SKIPPED-COUNT TO WS-SKIPPED-COUNT-ED
+           MOVE SPACES TO RECON-LINE
+           STRING "WARNING  " WS-SKIPPED-COUNT-ED " " WS-SKIPPED-LABEL
+               " EXTRACT RECORDS EXCEEDED TABLE CAPACITY"
+               " AND WERE NOT RECONCILED"
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-MISMATCH-LINE.
+           MOVE SPACES TO RECON-LINE
+           STRING "MISMATCH  PGM=" PROD-PROGRAM-ID(WS-PROD-IDX)
+               " PROD-COMPILED=" PROD-COMPILE-STAMP(WS-PROD-IDX)
+               " PROD-SYSID=" PROD-SYSTEM-ID(WS-PROD-IDX)
+               " TEST-COMPILED=" TEST-COMPILE-STAMP(WS-IDX)
+               " TEST-SYSID=" TEST-SYSTEM-ID(WS-IDX)
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-NOTFOUND-LINE.
+           MOVE SPACES TO RECON-LINE
+           STRING "NOT-IN-TEST  PGM=" PROD-PROGRAM-ID(WS-PROD-IDX)
+               " PROD-COMPILED=" PROD-COMPILE-STAMP(WS-PROD-IDX)
+               " PROD-SYSID=" PROD-SYSTEM-ID(WS-PROD-IDX)
+               DELIMITED BY SIZE INTO RECON-LINE
+           WRITE RECON-LINE AFTER ADVANCING 1 LINE.
