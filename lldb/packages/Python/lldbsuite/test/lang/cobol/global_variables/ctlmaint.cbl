@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLMAINT.
+
+      * CTLMAINT - CICS/BMS online maintenance transaction for the
+      * CTLREC control record MAIN reads at the start of paragraph
+      * BEGIN. Lets an authorized user view and change the system-id,
+      * effective date, checkpoint interval and restart key without
+      * a programmer ticket and a recompile of MAIN.
+      *
+      * CTLFILE holds the single current control record for whatever
+      * environment this installation's batch CTLFILE DD points at -
+      * the same one record MAIN reads positionally in READ-CONTROL-
+      * RECORD. CICS file control needs a VSAM dataset, so CTLFILE is
+      * defined to CICS as a one-record RRDS and is always addressed
+      * by the fixed relative record number WS-RRN (not by system-id
+      * - there's only one record, and its system-id is exactly the
+      * field this transaction lets an operator change).
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CTLMAP.
+       COPY CTLREC.
+
+       77  WS-RESP                     PIC S9(08) COMP.
+       77  WS-RRN                      PIC S9(08) COMP VALUE 1.
+       77  WS-END-SESSION              PIC X VALUE "N".
+       01  WS-COMMAREA.
+           05  WS-CA-SYSTEM-ID         PIC X(10).
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(10).
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL(NO-INPUT)
+               ERROR(PROGRAM-ERROR)
+           END-EXEC
+           MOVE "N" TO WS-END-SESSION
+           IF EIBCALEN = 0
+               MOVE SPACES TO WS-CA-SYSTEM-ID
+               PERFORM INITIALIZE-SCREEN
+           ELSE
+               MOVE DFHCOMMAREA TO WS-CA-SYSTEM-ID
+               IF EIBAID = DFHPF3
+                   PERFORM END-SESSION
+               ELSE
+                   PERFORM RECEIVE-AND-UPDATE
+               END-IF
+           END-IF
+           IF WS-END-SESSION = "Y"
+               EXEC CICS RETURN
+               END-EXEC
+           ELSE
+               EXEC CICS RETURN
+                   TRANSID('CTLM')
+                   COMMAREA(WS-CA-SYSTEM-ID)
+                   LENGTH(10)
+               END-EXEC
+           END-IF
+           GOBACK.
+
+       NO-INPUT.
+           MOVE "PLEASE ENTER DATA AND PRESS ENTER" TO MSGO
+           PERFORM SEND-MAP-ERASE
+           EXEC CICS RETURN
+               TRANSID('CTLM')
+               COMMAREA(WS-CA-SYSTEM-ID)
+               LENGTH(10)
+           END-EXEC
+           GOBACK.
+
+       PROGRAM-ERROR.
+           EXEC CICS ABEND ABCODE('CTLM') NODUMP END-EXEC.
+
+      * PF3 ends the conversation - the RETURN in BEGIN omits TRANSID
+      * for this path so CICS does not re-arm CTLM.
+       END-SESSION.
+           MOVE "SESSION ENDED - PRESS CLEAR AND RE-ENTER CTLM"
+               TO MSGO
+           PERFORM SEND-MAP-ERASE
+           MOVE "Y" TO WS-END-SESSION.
+
+       INITIALIZE-SCREEN.
+           PERFORM READ-CONTROL-FILE
+           MOVE CTL-SYSTEM-ID           TO SYSIDO
+           MOVE CTL-EFFECTIVE-DATE      TO EFDATEO
+           MOVE CTL-CHECKPOINT-INTERVAL TO CKPTIVLO
+           MOVE CTL-RESTART-KEY         TO RESTKEYO
+           MOVE CTL-SYSTEM-ID           TO WS-CA-SYSTEM-ID
+           MOVE SPACES TO MSGO
+           PERFORM SEND-MAP-ERASE.
+
+       RECEIVE-AND-UPDATE.
+           EXEC CICS RECEIVE
+               MAP('CTLMAP')
+               MAPSET('CTLMAPS')
+               INTO(CTLMAPI)
+           END-EXEC
+           PERFORM READ-CONTROL-FILE-UPDATE
+           MOVE SYSIDI                  TO CTL-SYSTEM-ID
+           MOVE EFDATEI                 TO CTL-EFFECTIVE-DATE
+           MOVE CKPTIVLI                TO CTL-CHECKPOINT-INTERVAL
+           MOVE RESTKEYI                TO CTL-RESTART-KEY
+           PERFORM REWRITE-CONTROL-FILE
+           MOVE CTL-SYSTEM-ID           TO WS-CA-SYSTEM-ID
+           MOVE "CONTROL RECORD UPDATED" TO MSGO
+           MOVE CTL-SYSTEM-ID           TO SYSIDO
+           MOVE CTL-EFFECTIVE-DATE      TO EFDATEO
+           MOVE CTL-CHECKPOINT-INTERVAL TO CKPTIVLO
+           MOVE CTL-RESTART-KEY         TO RESTKEYO
+           PERFORM SEND-MAP-ERASE.
+
+       READ-CONTROL-FILE.
+           MOVE LOW-VALUES TO CTLREC
+           EXEC CICS READ
+               FILE('CTLFILE')
+               INTO(CTLREC)
+               RIDFLD(WS-RRN)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE "GLOBAL" TO CTL-SYSTEM-ID
+               MOVE ZEROES   TO CTL-EFFECTIVE-DATE
+               MOVE 100      TO CTL-CHECKPOINT-INTERVAL
+               MOVE SPACES   TO CTL-RESTART-KEY
+           END-IF.
+
+      * Must immediately precede REWRITE-CONTROL-FILE in the same
+      * task - CICS requires a READ UPDATE against the same file and
+      * key before a REWRITE is valid, or the REWRITE fails INVREQ.
+       READ-CONTROL-FILE-UPDATE.
+           EXEC CICS READ
+               FILE('CTLFILE')
+               INTO(CTLREC)
+               RIDFLD(WS-RRN)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM PROGRAM-ERROR
+           END-IF.
+
+       REWRITE-CONTROL-FILE.
+           EXEC CICS REWRITE
+               FILE('CTLFILE')
+               FROM(CTLREC)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       SEND-MAP-ERASE.
+           EXEC CICS SEND MAP('CTLMAP')
+               MAPSET('CTLMAPS')
+               FROM(CTLMAPO)
+               ERASE
+           END-EXEC.
