@@ -0,0 +1,101 @@
+//MAINJOB  JOB (ACCTNO),'MAIN BATCH DRIVER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* MAINJOB - runs the MAIN batch driver against whatever system- *
+//* id CTLFILE points it at, checks the return code MAIN sets    *
+//* (0 = ok, 16 = CTLFILE system-id not in SYSIDTAB, 20 = restart *
+//* key not found on TRANSIN - see req 003/004), routes the      *
+//* report and exception output to print SYSOUT classes, and     *
+//* only lets the downstream extract/reconciliation steps run    *
+//* when STEP010 completed with RC 0.                            *
+//*--------------------------------------------------------------*
+//* STEP005 - refreshes the sequential CTLCARD dataset STEP010's *
+//* CTLFILE DD reads from the VSAM RRDS CTLMAINT maintains       *
+//* online (req 006), so an operator change made through CTLMAINT*
+//* reaches this run of MAIN. Must run before STEP010.           *
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=CTLEXTR
+//STEPLIB  DD DSN=PROD.MAIN.LOADLIB,DISP=SHR
+//CTLVSAM  DD DSN=PROD.MAIN.CTLFILE,DISP=SHR,
+//             AMP=('AMORG')
+//CTLCARD  DD DSN=PROD.MAIN.CTLCARD,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP005's RC drives whether MAIN runs at all - if the VSAM
+//* carry-across failed, CTLCARD still holds whatever it held before
+//* this job ran (STEP005 leaves it untouched on failure), but MAIN
+//* must not be let to run against a CTLCARD that may be stale or,
+//* on a first-time setup, a CTL-CARD-OUT that doesn't exist yet.
+//*
+//IF0      IF (STEP005.RC = 0) THEN
+//STEP010  EXEC PGM=MAIN
+//STEPLIB  DD DSN=PROD.MAIN.LOADLIB,DISP=SHR
+//CTLFILE  DD DSN=PROD.MAIN.CTLCARD,DISP=SHR
+//TRANSIN  DD DSN=PROD.MAIN.TRANSIN,DISP=SHR
+//TRANSOUT DD DSN=PROD.MAIN.TRANSOUT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),UNIT=SYSDA
+//CHKPT    DD DSN=PROD.MAIN.CHKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//RPTOUT   DD SYSOUT=A,OUTPUT=(*.RPTOUT1)
+//EXCPRPT  DD SYSOUT=E,OUTPUT=(*.EXCOUT1)
+//AUDITLOG DD DSN=PROD.MAIN.AUDITLOG,DISP=MOD
+//PGMXTR   DD DSN=PROD.MAIN.PGMXTRCT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//RPTOUT1  OUTPUT CLASS=A,DEST=LOCAL,FORMDEF=STD1
+//EXCOUT1  OUTPUT CLASS=E,DEST=LOCAL
+//*
+//* STEP010's RC drives everything downstream - a bad system-id
+//* (RC 16, see SYSIDTAB validation) or an abend must stop the
+//* stream here instead of letting STEP020 assume success.
+//*
+//IF1      IF (STEP010.RC = 0) THEN
+//*
+//* STEP020 - PROD-vs-TEST compile-timestamp reconciliation (req
+//* 009). Reads this run's PROD extract feed (PGMXTR, written by
+//* MAIN itself in STEP010) alongside the corresponding TEST extract
+//* feed and reports any PROGRAM-ID whose WHEN-COMPILED stamp or
+//* GLB system-id tag disagrees between the two environments.
+//*
+//STEP020  EXEC PGM=RECONCIL
+//STEPLIB  DD DSN=PROD.MAIN.LOADLIB,DISP=SHR
+//PGMXTRP  DD DSN=PROD.MAIN.PGMXTRCT,DISP=SHR
+//PGMXTRT  DD DSN=TEST.MAIN.PGMXTRCT,DISP=SHR
+//RECRPT   DD SYSOUT=A
+//SYSOUT   DD SYSOUT=*
+//*
+//ELSE1    ELSE
+//*
+//* STEP010 failed or abended - notify the overnight desk instead
+//* of silently skipping to a step that assumes the run was clean.
+//*
+//STEPFAIL EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+MAINJOB STEP010 ENDED WITH A NON-ZERO RETURN CODE OR ABEND -
+OVERNIGHT SUPPORT MUST REVIEW EXCPRPT AND THE JOB LOG BEFORE
+THE TRANSACTION FILE IS RESUBMITTED.
+/*
+//SYSUT2   DD SYSOUT=(X,,OPDESK)
+//*
+//ENDIF1   ENDIF
+//*
+//ELSE0    ELSE
+//*
+//* STEP005 failed to refresh CTLCARD from the VSAM control record -
+//* do not run MAIN against a CTLCARD this job never verified.
+//*
+//STEP005F EXEC PGM=IEBGENER
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD *
+MAINJOB STEP005 ENDED WITH A NON-ZERO RETURN CODE -
+CTLCARD WAS NOT REFRESHED FROM THE VSAM CONTROL RECORD AND
+MAIN WAS NOT RUN. OVERNIGHT SUPPORT MUST REVIEW THE JOB LOG.
+/*
+//SYSUT2   DD SYSOUT=(X,,OPDESK)
+//*
+//ENDIF0   ENDIF
