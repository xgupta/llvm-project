@@ -0,0 +1,12 @@
+      * SYSIDTAB - table of system-ids MAIN is authorized to run as.
+      * A GLB value that is not in this table means a bad control
+      * card got through; VALIDATE-SYSTEM-ID rejects the run instead
+      * of letting it proceed against an unrecognized environment.
+       01  SYSID-TABLE-AREA.
+           05  FILLER                  PIC X(10) VALUE "GLOBAL".
+           05  FILLER                  PIC X(10) VALUE "PROD".
+           05  FILLER                  PIC X(10) VALUE "TEST".
+           05  FILLER                  PIC X(10) VALUE "DR".
+       01  SYSID-TABLE REDEFINES SYSID-TABLE-AREA.
+           05  SYSID-ENTRY             PIC X(10) OCCURS 4 TIMES.
+       77  WS-SYSID-TABLE-MAX          PIC 9(04) VALUE 4.
