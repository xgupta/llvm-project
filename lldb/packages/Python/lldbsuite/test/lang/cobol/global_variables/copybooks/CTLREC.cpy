@@ -0,0 +1,13 @@
+      * CTLREC - control-card record read by MAIN at start of BEGIN.
+      * One record per run; holds the system-id MAIN is to run as, the
+      * date that system-id became effective, how often BEGIN takes a
+      * checkpoint, and the restart key an operator resubmits with
+      * after an abend, so ops can repoint a compiled copy of MAIN at
+      * another environment or restart a run by swapping the control
+      * file instead of asking for a rebuild.
+       01  CTLREC.
+           05  CTL-SYSTEM-ID           PIC X(10).
+           05  CTL-EFFECTIVE-DATE      PIC 9(08).
+           05  CTL-CHECKPOINT-INTERVAL PIC 9(04).
+           05  CTL-RESTART-KEY         PIC X(10).
+           05  FILLER                  PIC X(28).
