@@ -0,0 +1,43 @@
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+* CTLMAPS - BMS mapset for the CTLMAINT control-record maintenance
+* transaction. One map (CTLMAP) displays and updates the CTLREC
+* fields MAIN reads at the start of paragraph BEGIN.
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+CTLMAPS  DFHMSD TYPE=&SYSPARM,                                         X
+               LANG=COBOL,                                             X
+               MODE=INOUT,                                             X
+               TERM=3270-2,                                            X
+               CTRL=(FREEKB,ALARM),                                    X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES
+*
+CTLMAP   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(1,25),LENGTH=31,ATTRB=(PROT,BRT),                 X
+               INITIAL='MAIN CONTROL RECORD MAINTENANCE'
+*
+         DFHMDF POS=(3,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='SYSTEM-ID . . .'
+SYSID    DFHMDF POS=(3,20),LENGTH=10,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(5,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='EFFECTIVE DATE .'
+EFDATE   DFHMDF POS=(5,20),LENGTH=8,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(7,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='CHECKPOINT IVL .'
+CKPTIVL  DFHMDF POS=(7,20),LENGTH=4,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(9,1),LENGTH=16,ATTRB=(PROT),                      X
+               INITIAL='RESTART KEY . .'
+RESTKEY  DFHMDF POS=(9,20),LENGTH=10,ATTRB=(UNPROT)
+*
+MSG      DFHMDF POS=(22,1),LENGTH=60,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,1),LENGTH=38,ATTRB=(PROT),                     X
+               INITIAL='PF3=EXIT  ENTER=SAVE AND REDISPLAY'
+*
+         DFHMSD TYPE=FINAL
+         END
