@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLEXTR.
+
+      * CTLEXTR - refreshes the sequential CTLCARD dataset MAIN reads
+      * (SELECT CTL-FILE in gvar.cob) from the VSAM RRDS CTLMAINT
+      * maintains online. CTLMAINT updates CTLREC through CICS file
+      * control against the VSAM cluster; MAIN's batch READ-CONTROL-
+      * RECORD only ever sees the flat QSAM CTLCARD dataset, so an
+      * operator change never reaches a batch run unless something
+      * carries the VSAM record across to CTLCARD first. This program
+      * is that carry-across step - run it before MAIN in the job
+      * stream (see jcl/MAINJOB.jcl STEP005).
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE-VSAM ASSIGN TO CTLVSAM
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CTL-RRN
+               FILE STATUS IS WS-CTL-VSAM-STATUS.
+
+           SELECT CTL-CARD-OUT ASSIGN TO CTLCARD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-CARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE-VSAM
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       FD  CTL-CARD-OUT
+           RECORDING MODE IS F.
+       01  CTL-CARD-REC                PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77  WS-CTL-RRN                  PIC 9(08) COMP VALUE 1.
+       77  WS-CTL-VSAM-STATUS          PIC XX.
+       77  WS-CTL-CARD-STATUS          PIC XX.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+      * CTL-CARD-OUT is only opened (and therefore only truncated)
+      * once the VSAM read has succeeded, so a VSAM open/read failure
+      * leaves the prior run's CTLCARD - the one MAIN is about to
+      * read - untouched instead of wiping it to an empty file.
+           OPEN INPUT CTL-FILE-VSAM
+           IF WS-CTL-VSAM-STATUS NOT = "00"
+               DISPLAY "CTLEXTR: CTLVSAM OPEN FAILED, STATUS="
+                   WS-CTL-VSAM-STATUS
+               MOVE 12 TO RETURN-CODE
+           ELSE
+               READ CTL-FILE-VSAM
+               IF WS-CTL-VSAM-STATUS NOT = "00"
+                   DISPLAY "CTLEXTR: CTLVSAM READ FAILED, STATUS="
+                       WS-CTL-VSAM-STATUS
+                   MOVE 12 TO RETURN-CODE
+               ELSE
+                   OPEN OUTPUT CTL-CARD-OUT
+                   MOVE CTLREC TO CTL-CARD-REC
+                   WRITE CTL-CARD-REC
+                   CLOSE CTL-CARD-OUT
+               END-IF
+               CLOSE CTL-FILE-VSAM
+           END-IF
+       STOP RUN.
