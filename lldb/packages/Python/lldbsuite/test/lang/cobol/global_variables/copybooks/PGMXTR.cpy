@@ -0,0 +1,10 @@
+      * PGMXTR - record layout for the compile/version extract feed
+      * a production program writes every run: its PROGRAM-ID,
+      * FUNCTION WHEN-COMPILED timestamp, and GLB environment tag.
+      * Shared by MAIN (which writes it) and RECONCIL (which reads
+      * a PROD and a TEST copy of it) so both agree on the layout.
+       01  EXTRACT-REC.
+           05  EXT-PROGRAM-ID           PIC X(08).
+           05  EXT-COMPILE-STAMP        PIC X(16).
+           05  EXT-SYSTEM-ID            PIC X(10).
+           05  FILLER                   PIC X(26).
