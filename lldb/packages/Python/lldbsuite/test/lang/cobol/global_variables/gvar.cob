@@ -1,14 +1,308 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. main.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CTL-FILE ASSIGN TO CTLFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TRANS-FILE ASSIGN TO TRANSIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT TRANS-OUT-FILE ASSIGN TO TRANSOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXTRACT-FILE ASSIGN TO PGMXTR
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CTL-FILE
+           RECORDING MODE IS F.
+           COPY CTLREC.
+
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-REC.
+           05  TRANS-KEY               PIC X(10).
+           05  TRANS-DATA              PIC X(70).
+
+       FD  TRANS-OUT-FILE
+           RECORDING MODE IS F.
+       01  TRANS-OUT-REC.
+           05  TOUT-SYSTEM-ID          PIC X(10).
+           05  TOUT-KEY                PIC X(10).
+           05  TOUT-DATA               PIC X(70).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPT-REC.
+           05  EXCEPT-SYSTEM-ID        PIC X(10).
+           05  EXCEPT-MESSAGE          PIC X(40).
+           05  FILLER                  PIC X(30).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-REC.
+           05  CHKPT-COUNT             PIC 9(09).
+           05  CHKPT-LAST-KEY          PIC X(10).
+           05  FILLER                  PIC X(21).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE                 PIC X(133).
+
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F.
+           COPY PGMXTR.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUDIT-REC.
+           05  AUD-SYSTEM-ID           PIC X(10).
+           05  AUD-COMPILE-STAMP       PIC X(16).
+           05  AUD-RUN-DATE            PIC X(08).
+           05  AUD-RUN-TIME            PIC X(08).
+           05  AUD-RETURN-CODE         PIC 9(04).
+           05  FILLER                  PIC X(10).
+
        WORKING-STORAGE SECTION.
-       77 GLB PIC X(10) VALUE "GLOBAL".
+       77  GLB PIC X(10).
+       77  WS-CTL-FILE-STATUS          PIC XX.
+       77  WS-CTL-EOF                  PIC X VALUE "N".
+       77  WS-COMPILE-STAMP            PIC X(16).
+       77  WS-TRANS-EOF                PIC X VALUE "N".
+       77  WS-TRANS-COUNT              PIC 9(09) COMP VALUE 0.
+       77  WS-SYSID-FOUND              PIC X VALUE "N".
+       77  WS-SYSID-IDX                PIC 9(04) COMP VALUE 0.
+       77  WS-CHECKPOINT-COUNT         PIC 9(09) COMP VALUE 0.
+       77  WS-SKIPPING                 PIC X VALUE "N".
+       77  WS-TRANS-COUNT-ED           PIC Z(8)9.
+       77  WS-RETCODE-ED               PIC 9(04).
+       77  WS-EXCEPT-TEXT              PIC X(40).
+       77  WS-CHKPT-FILE-STATUS        PIC XX.
+       77  WS-CHKPT-EOF                PIC X VALUE "N".
+
+       COPY SYSIDTAB.
 
        PROCEDURE DIVISION.
        BEGIN.
+           PERFORM READ-CONTROL-RECORD
            DISPLAY GLB
       * // Set break point #1. //// break $source:$line
            DISPLAY WHEN-COMPILED.
            DISPLAY FUNCTION WHEN-COMPILED.
-       STOP RUN.
\ No newline at end of file
+           MOVE FUNCTION WHEN-COMPILED TO WS-COMPILE-STAMP
+           PERFORM VALIDATE-SYSTEM-ID
+           IF RETURN-CODE = 0
+               PERFORM PROCESS-TRANSACTIONS
+           END-IF
+           PERFORM PRODUCE-REPORT
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-EXTRACT-RECORD
+       STOP RUN.
+
+       READ-CONTROL-RECORD.
+           MOVE "GLOBAL" TO CTL-SYSTEM-ID
+           MOVE ZEROES TO CTL-EFFECTIVE-DATE
+           MOVE 100 TO CTL-CHECKPOINT-INTERVAL
+           MOVE SPACES TO CTL-RESTART-KEY
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-FILE-STATUS NOT = "00"
+               MOVE "Y" TO WS-CTL-EOF
+           ELSE
+               READ CTL-FILE
+                   AT END
+                       MOVE "Y" TO WS-CTL-EOF
+               END-READ
+               IF WS-CTL-FILE-STATUS NOT = "00"
+                       AND WS-CTL-FILE-STATUS NOT = "10"
+                   MOVE "Y" TO WS-CTL-EOF
+                   MOVE "GLOBAL" TO CTL-SYSTEM-ID
+                   MOVE ZEROES TO CTL-EFFECTIVE-DATE
+                   MOVE 100 TO CTL-CHECKPOINT-INTERVAL
+                   MOVE SPACES TO CTL-RESTART-KEY
+               END-IF
+           END-IF
+           CLOSE CTL-FILE
+           MOVE CTL-SYSTEM-ID TO GLB.
+
+       VALIDATE-SYSTEM-ID.
+           MOVE "N" TO WS-SYSID-FOUND
+           PERFORM VARYING WS-SYSID-IDX FROM 1 BY 1
+                   UNTIL WS-SYSID-IDX > WS-SYSID-TABLE-MAX
+               IF GLB = SYSID-ENTRY(WS-SYSID-IDX)
+                   MOVE "Y" TO WS-SYSID-FOUND
+               END-IF
+           END-PERFORM
+           IF WS-SYSID-FOUND = "N"
+               MOVE "UNAUTHORIZED SYSTEM-ID - RUN REJECTED"
+                   TO WS-EXCEPT-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE GLB TO EXCEPT-SYSTEM-ID
+           MOVE WS-EXCEPT-TEXT TO EXCEPT-MESSAGE
+           OPEN OUTPUT EXCEPTION-FILE
+           WRITE EXCEPT-REC
+           CLOSE EXCEPTION-FILE.
+
+       PROCESS-TRANSACTIONS.
+           MOVE "N" TO WS-SKIPPING
+           IF CTL-RESTART-KEY NOT = SPACES
+               MOVE "Y" TO WS-SKIPPING
+               PERFORM LOAD-LAST-CHECKPOINT
+           END-IF
+           OPEN INPUT TRANS-FILE
+           IF CTL-RESTART-KEY = SPACES
+               OPEN OUTPUT TRANS-OUT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+           ELSE
+               OPEN EXTEND TRANS-OUT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           END-IF
+           PERFORM READ-TRANSACTION
+           PERFORM UNTIL WS-TRANS-EOF = "Y"
+               PERFORM PROCESS-ONE-TRANSACTION
+               PERFORM READ-TRANSACTION
+           END-PERFORM
+           CLOSE TRANS-FILE
+           CLOSE TRANS-OUT-FILE
+           CLOSE CHECKPOINT-FILE
+           IF WS-SKIPPING = "Y"
+               MOVE "RESTART KEY NOT FOUND - RUN REJECTED"
+                   TO WS-EXCEPT-TEXT
+               PERFORM WRITE-EXCEPTION-RECORD
+               MOVE 20 TO RETURN-CODE
+           END-IF.
+
+      * On restart, CHECKPOINT-FILE must be read forward to the last
+      * record written by the prior attempt before PROCESS-TRANSACTIONS
+      * re-opens it EXTEND, so WS-TRANS-COUNT resumes from the full
+      * count already processed instead of restarting at zero and
+      * undercounting WRITE-CHECKPOINT-RECORD/the final report after a
+      * restart. WS-CHECKPOINT-COUNT is left at zero - the interval
+      * count-since-last-checkpoint legitimately starts fresh at the
+      * restart key, same as req 004's original design.
+       LOAD-LAST-CHECKPOINT.
+           MOVE "N" TO WS-CHKPT-EOF
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-STATUS = "00"
+               PERFORM READ-CHECKPOINT
+               PERFORM UNTIL WS-CHKPT-EOF = "Y"
+                   MOVE CHKPT-COUNT TO WS-TRANS-COUNT
+                   PERFORM READ-CHECKPOINT
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE "Y" TO WS-CHKPT-EOF
+           END-READ.
+
+       READ-TRANSACTION.
+           READ TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-TRANS-EOF
+           END-READ.
+
+       PROCESS-ONE-TRANSACTION.
+           IF WS-SKIPPING = "Y"
+               IF TRANS-KEY = CTL-RESTART-KEY
+                   MOVE "N" TO WS-SKIPPING
+               END-IF
+           ELSE
+               ADD 1 TO WS-TRANS-COUNT
+               ADD 1 TO WS-CHECKPOINT-COUNT
+               MOVE GLB        TO TOUT-SYSTEM-ID
+               MOVE TRANS-KEY  TO TOUT-KEY
+               MOVE TRANS-DATA TO TOUT-DATA
+               WRITE TRANS-OUT-REC
+               IF WS-CHECKPOINT-COUNT >= CTL-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT-RECORD
+                   MOVE 0 TO WS-CHECKPOINT-COUNT
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE WS-TRANS-COUNT TO CHKPT-COUNT
+           MOVE TRANS-KEY      TO CHKPT-LAST-KEY
+           WRITE CHECKPOINT-REC.
+
+       PRODUCE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER
+           PERFORM WRITE-REPORT-BODY
+           PERFORM WRITE-REPORT-FOOTER
+           CLOSE REPORT-FILE.
+
+       WRITE-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING PAGE
+           MOVE SPACES TO REPORT-LINE
+           STRING "MAIN BATCH RUN REPORT" DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+           MOVE SPACES TO REPORT-LINE
+           STRING "SYSTEM-ID: " GLB DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "COMPILED : " WS-COMPILE-STAMP DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-REPORT-BODY.
+           MOVE WS-TRANS-COUNT TO WS-TRANS-COUNT-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "TRANSACTIONS PROCESSED: " WS-TRANS-COUNT-ED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 2 LINES
+           MOVE RETURN-CODE TO WS-RETCODE-ED
+           MOVE SPACES TO REPORT-LINE
+           STRING "RETURN CODE: " WS-RETCODE-ED DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+
+       WRITE-REPORT-FOOTER.
+           MOVE SPACES TO REPORT-LINE
+           STRING "END OF REPORT FOR SYSTEM-ID " GLB DELIMITED BY SIZE
+               INTO REPORT-LINE
+           WRITE REPORT-LINE AFTER ADVANCING 3 LINES.
+
+       WRITE-AUDIT-RECORD.
+           MOVE GLB               TO AUD-SYSTEM-ID
+           MOVE WS-COMPILE-STAMP  TO AUD-COMPILE-STAMP
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO AUD-RUN-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6)  TO AUD-RUN-TIME
+           MOVE RETURN-CODE       TO AUD-RETURN-CODE
+           OPEN EXTEND AUDIT-FILE
+           WRITE AUDIT-REC
+           CLOSE AUDIT-FILE.
+
+       WRITE-EXTRACT-RECORD.
+           MOVE "MAIN"             TO EXT-PROGRAM-ID
+           MOVE WS-COMPILE-STAMP   TO EXT-COMPILE-STAMP
+           MOVE GLB                TO EXT-SYSTEM-ID
+           OPEN EXTEND EXTRACT-FILE
+           WRITE EXTRACT-REC
+           CLOSE EXTRACT-FILE.
